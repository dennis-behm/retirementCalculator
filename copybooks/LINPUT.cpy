@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------
+      *    LINPUT - INTERFACE AREA FOR EBUD01
+      *
+      *    CALLER-BUILT PARAMETER LIST FOR EBUD01.  CALLER MOVES
+      *    L-INPUT-DATE (AND, WHERE USED, THE IDENTIFYING/SPOUSE
+      *    FIELDS BELOW) AND CALLS EBUD01 USING THIS AREA.  EBUD01
+      *    RETURNS RETC/DAYS-DIFF/RETIREMENT-DATE AND THE OPTIONAL
+      *    EARLY/DELAYED/JOINT DATES.
+      *
+      *    NEW FIELDS ARE ALWAYS ADDED AT THE END SO EXISTING
+      *    CALLERS THAT ONLY KNOW THE ORIGINAL FOUR FIELDS ARE NOT
+      *    DISTURBED.
+      *----------------------------------------------------------------
+           05  L-INPUT-DATE                PIC 9(08).
+           05  RETC                        PIC S9(04).
+           05  DAYS-DIFF                   PIC 9(09).
+           05  RETIREMENT-DATE             PIC X(80).
+      *
+      *    EMPLOYEE IDENTIFICATION - POPULATED BY BATCH CALLERS
+      *    (EBUD05) AND CARRIED THROUGH TO THE AUDIT TRAIL AND THE
+      *    PENSION EXTRACT.  BLANK FOR AD HOC ON-LINE CALLS.
+           05  L-EMPLOYEE-ID               PIC X(09).
+           05  L-REQUESTOR-ID              PIC X(08).
+           05  L-PLAN-CODE                 PIC X(05).
+      *
+      *    EARLY / DELAYED RETIREMENT OPTIONS - SEE EBUD04.  L-EBUD04-
+      *    RETC IS SET INDEPENDENTLY OF RETC SO A FAILURE BUILDING
+      *    THESE TWO OPTIONAL DATES DOES NOT MASK (OR GET MASKED BY)
+      *    THE MAIN RETIREMENT-DATE RESULT, WHICH A300 MAY HAVE
+      *    ALREADY CALCULATED SUCCESSFULLY.  -9 MEANS A330 WAS NEVER
+      *    REACHED (E.G. THE MAIN EBUD03 CALL FAILED) SO NEITHER 0 NOR
+      *    -4 WOULD BE TRUE; 0 IS SUCCESS, -4 IS AN EBUD04 FAILURE.
+           05  L-EARLY-RETIREMENT-DATE     PIC X(80).
+           05  L-DELAYED-RETIREMENT-DATE   PIC X(80).
+           05  L-EBUD04-RETC               PIC S9(04).
+      *
+      *    SPOUSAL / JOINT RETIREMENT - SEE A340 IN EBUD01.  L-SPOUSE-
+      *    RETC FOLLOWS THE SAME -9/0/NEGATIVE NOT-ATTEMPTED/SUCCESS/
+      *    FAILURE CONVENTION AS L-EBUD04-RETC ABOVE.
+           05  L-SPOUSE-INPUT-DATE         PIC 9(08).
+           05  L-SPOUSE-RETIREMENT-DATE    PIC X(80).
+           05  L-JOINT-RETIREMENT-DATE     PIC X(80).
+           05  L-SPOUSE-RETC               PIC S9(04).
