@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------
+      *    LRETRULE - SOCIAL SECURITY FULL RETIREMENT AGE TABLE
+      *
+      *    BIRTH-YEAR-KEYED TABLE OF THE FULL (NORMAL) RETIREMENT AGE.
+      *    REPLACES THE OLD CCYY < 1987 / CCYY >= 1987 TWO-BUCKET
+      *    RULE WITH THE ACTUAL MONTH-BY-MONTH PHASE-IN FOR PEOPLE
+      *    BORN 1938-1959, SETTLING AT AGE 67 FOR 1960 AND LATER.
+      *
+      *    EACH ENTRY IS LOW-YEAR(4) HIGH-YEAR(4) AGE-YEARS(2)
+      *    AGE-MONTHS(2).  TABLE IS IN ASCENDING, NON-OVERLAPPING
+      *    YEAR ORDER.
+      *----------------------------------------------------------------
+       01  W-RETIREMENT-RULE-TABLE-DATA.
+           05  FILLER  PIC X(12) VALUE '000019376500'.
+           05  FILLER  PIC X(12) VALUE '193819386502'.
+           05  FILLER  PIC X(12) VALUE '193919396504'.
+           05  FILLER  PIC X(12) VALUE '194019406506'.
+           05  FILLER  PIC X(12) VALUE '194119416508'.
+           05  FILLER  PIC X(12) VALUE '194219426510'.
+           05  FILLER  PIC X(12) VALUE '194319546600'.
+           05  FILLER  PIC X(12) VALUE '195519556602'.
+           05  FILLER  PIC X(12) VALUE '195619566604'.
+           05  FILLER  PIC X(12) VALUE '195719576606'.
+           05  FILLER  PIC X(12) VALUE '195819586608'.
+           05  FILLER  PIC X(12) VALUE '195919596610'.
+           05  FILLER  PIC X(12) VALUE '196099996700'.
+      *
+       01  W-RETIREMENT-RULE-TABLE
+               REDEFINES W-RETIREMENT-RULE-TABLE-DATA.
+           05  W-RETIREMENT-RULE-ENTRY OCCURS 13 TIMES
+                   INDEXED BY W-RULE-IDX.
+               10  W-RULE-LOW-YEAR      PIC 9(04).
+               10  W-RULE-HIGH-YEAR     PIC 9(04).
+               10  W-RULE-AGE-YEARS     PIC 9(02).
+               10  W-RULE-AGE-MONTHS    PIC 9(02).
