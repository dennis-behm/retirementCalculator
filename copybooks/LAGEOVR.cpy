@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    LAGEOVR - RETIREMENT-AGE-OVERRIDE RECORD LAYOUT
+      *
+      *    ONE RECORD PER PLAN/UNION CODE THAT HAS A NEGOTIATED FULL-
+      *    RETIREMENT AGE DIFFERENT FROM THE STANDARD LRETRULE TABLE.
+      *    MAINTAINED BY EBUD07; LOOKED UP BY EBUD01 (A305) BEFORE IT
+      *    FALLS BACK TO LRETRULE.
+      *----------------------------------------------------------------
+           05  OV-PLAN-CODE                PIC X(05).
+           05  OV-AGE-YEARS                PIC 9(02).
+           05  OV-AGE-MONTHS               PIC 9(02).
+           05  FILLER                       PIC X(71).
