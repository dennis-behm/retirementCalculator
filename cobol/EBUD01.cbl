@@ -7,6 +7,22 @@
       *    CURRENT DATE.
       *
       *    Retirement Calculator Demo 017
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09  DLB  ADD AGE-BASED RETIREMENT RULE TABLE
+      *                     (LRETRULE) IN PLACE OF THE 1987 CUTOFF.
+      *    2026-08-09  DLB  ADD CALENDAR VALIDATION (MONTH/DAY/LEAP
+      *                     YEAR) TO A100-VERIFY-INPUT-DATE.
+      *    2026-08-09  DLB  ADD EARLY/NORMAL/DELAYED RETIREMENT DATES
+      *                     VIA EBUD04.
+      *    2026-08-09  DLB  ADD AUDIT-TRAIL-FILE FOR COMPLIANCE REVIEW
+      *                     OF DISPUTED BENEFIT ELECTIONS.
+      *    2026-08-09  DLB  ADD PENSION-EXTRACT-FILE FEED FOR THE
+      *                     DOWNSTREAM PENSION-ELECTION BATCH STREAM.
+      *    2026-08-09  DLB  ADD RETIREMENT-AGE-OVERRIDE-FILE LOOKUP
+      *                     (MAINTAINED BY EBUD07) AHEAD OF LRETRULE.
+      *    2026-08-09  DLB  ADD SPOUSAL/JOINT RETIREMENT DATE
+      *                     CALCULATION.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,14 +30,110 @@
        OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
+              SELECT AUDIT-TRAIL-FILE ASSIGN TO RETIRAUD
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT PENSION-EXTRACT-FILE ASSIGN TO RETIRPEX
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT RETIREMENT-AGE-OVERRIDE-FILE ASSIGN TO RETIROVR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS OV-PLAN-CODE.
        DATA DIVISION.
        FILE SECTION.
+      *
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-REQUESTOR-ID          PIC X(08).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-EMPLOYEE-ID           PIC X(09).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-RUN-TIME              PIC 9(08).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-INPUT-DATE            PIC 9(08).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-DAY-DIFFERENCE        PIC 9(09).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-RETIREMENT-DATE       PIC X(10).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-A100-RETC             PIC S9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-A200-RETC             PIC S9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-A300-RETC             PIC S9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-EBUD04-RETC           PIC S9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-SPOUSE-RETC           PIC S9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  AT-JOINT-RETIREMENT-DATE PIC X(10).
+           05  FILLER                   PIC X(01).
+      *
+       FD  PENSION-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  PENSION-EXTRACT-RECORD.
+           05  PE-EMPLOYEE-ID           PIC X(09).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  PE-PLAN-CODE             PIC X(05).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  PE-RETIREMENT-DATE       PIC X(10).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  PE-RETIREMENT-WA         PIC 9(04).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  PE-RETIREMENT-MM         PIC 9(02).
+           05  FILLER                   PIC X(46).
+      *
+       FD  RETIREMENT-AGE-OVERRIDE-FILE
+           RECORDING MODE IS F.
+       01  RETIREMENT-AGE-OVERRIDE-RECORD.
+           COPY LAGEOVR.
       *
        WORKING-STORAGE SECTION.
       *
        01 W-CALL-PROGRAM       PIC X(8).
+      *
+      *    EBUD01 IS CALLED ONCE PER EMPLOYEE BY EBUD05'S MONTHLY
+      *    SWEEP - THE AUDIT/EXTRACT/OVERRIDE FILES ARE OPENED ON THE
+      *    FIRST CALL ONLY AND LEFT OPEN ACROSS SUBSEQUENT CALLS (SEE
+      *    A000-MAINLINE) RATHER THAN RE-OPENING AND RE-CLOSING THE
+      *    OVERRIDE KSDS FOR EVERY RECORD IN THE WORKFORCE.
+       01 W-FILES-OPEN-SW      PIC X(1)   VALUE 'N'.
+          88 W-FILES-OPEN          VALUE 'Y'.
+      *
+       01 W-AUDIT-WA.
+          05 W-A100-RETC           PIC S9(4)  VALUE 0.
+          05 W-A200-RETC           PIC S9(4)  VALUE 0.
+          05 W-A300-RETC           PIC S9(4)  VALUE 0.
+          05 W-CURRENT-DATE-TIME.
+             10 W-CURRENT-DATE     PIC 9(8).
+             10 W-CURRENT-TIME     PIC 9(8).
       *
        01 W-RETIREMENT-WA          PIC 9(4).
+       01 W-RETIREMENT-MM          PIC 9(2).
+      *
+       01 W-RETIREMENT-RULE-WA.
+          05 W-RULE-FOUND-SW       PIC X(1)   VALUE 'N'.
+             88 W-RULE-FOUND            VALUE 'Y'.
+          05 W-OVERRIDE-FOUND-SW   PIC X(1)   VALUE 'N'.
+             88 W-OVERRIDE-FOUND        VALUE 'Y'.
+          05 W-BIRTH-TOTAL-MONTHS  PIC 9(9)   COMP.
+          05 W-RETIRE-TOTAL-MONTHS PIC 9(9)   COMP.
+      *
+       COPY LRETRULE.
+      *
+       01 W-DAYS-IN-MONTH-DATA     PIC X(24)
+                                   VALUE '312831303130313130313031'.
+       01 W-DAYS-IN-MONTH-TABLE REDEFINES W-DAYS-IN-MONTH-DATA.
+          05 W-DAYS-IN-MONTH OCCURS 12 TIMES  PIC 9(2).
+      *
+       01 W-DATE-EDIT-WA.
+          05 W-MAX-DAY-IN-MONTH    PIC 9(2).
+          05 W-DIVIDE-RESULT       PIC 9(4).
+          05 W-REM-4               PIC 9(2).
+          05 W-REM-100             PIC 9(2).
+          05 W-REM-400             PIC 9(3).
 
        01 W-EBUD02-LINKAGE-AREA.
           05 W-INPUT-DATE.
@@ -32,6 +144,19 @@
           05 W-EBUD02-PROGRAM-RETCODE PIC 9(4).
              88 W-EBUD02-REQUEST-SUCCESS   VALUE 0.
 
+       01 W-EBUD04-LINKAGE-AREA.
+          05 W-EBUD04-BIRTH-DATE.
+             10 W-EBUD04-BIRTH-CCYY       PIC 9(4).
+             10 W-EBUD04-BIRTH-MM         PIC 9(2).
+             10 W-EBUD04-BIRTH-DD         PIC 9(2).
+          05 W-EBUD04-NORMAL-RETIRE-WA    PIC 9(4).
+          05 W-EBUD04-NORMAL-RETIRE-MM    PIC 9(2).
+          05 W-EBUD04-EARLY-RETIRE-DATE   PIC X(80).
+          05 W-EBUD04-NORMAL-RETIRE-DATE  PIC X(80).
+          05 W-EBUD04-DELAYED-RETIRE-DATE PIC X(80).
+          05 W-EBUD04-PROGRAM-RETCODE     PIC 9(4).
+             88 W-EBUD04-REQUEST-SUCCESS      VALUE 0.
+
        01 W-EBUD03-LINKAGE-AREA.
           05 W-RETIREMENT-DATE-IN.
              10 W-RET-YYYY  PIC X(4).
@@ -42,6 +167,26 @@
           05 W-RETIREMENT-DATE        PIC X(80).
           05 W-EBUD03-PROGRAM-RETCODE PIC 9(4).
              88 W-EBUD03-REQUEST-SUCCESS   VALUE 0.
+      *
+      *    PAIRED LINKAGE AREAS FOR A SPOUSE BIRTHDATE - SEE A340.
+       01 W-SPOUSE-EBUD02-LINKAGE-AREA.
+          05 W-SPOUSE-INPUT-DATE.
+             10 W-SPOUSE-CCYY  PIC 9(4).
+             10 W-SPOUSE-MM    PIC 9(2).
+             10 W-SPOUSE-DD    PIC 9(2).
+          05 W-SPOUSE-DAY-DIFFERENCE       PIC 9(9).
+          05 W-SPOUSE-EBUD02-PROGRAM-RETCODE PIC 9(4).
+             88 W-SPOUSE-EBUD02-REQUEST-SUCCESS   VALUE 0.
+
+       01 W-SPOUSE-EBUD03-LINKAGE-AREA.
+          05 W-SPOUSE-RETIREMENT-DATE-IN.
+             10 W-SPOUSE-RET-YYYY  PIC X(4).
+             10 FILLLER            PIC X(1) VALUE '/'.
+             10 W-SPOUSE-RET-MM    PIC X(2).
+             10 W-SPOUSE-RET-DD    PIC X(2).
+          05 W-SPOUSE-RETIREMENT-DATE        PIC X(80).
+          05 W-SPOUSE-EBUD03-PROGRAM-RETCODE PIC 9(4).
+             88 W-SPOUSE-EBUD03-REQUEST-SUCCESS   VALUE 0.
       *
        LINKAGE SECTION.
       *
@@ -52,9 +197,50 @@
       *
       * New comment 4
        A000-MAINLINE SECTION.
+           IF NOT W-FILES-OPEN
+              OPEN EXTEND AUDIT-TRAIL-FILE
+              OPEN EXTEND PENSION-EXTRACT-FILE
+              OPEN INPUT  RETIREMENT-AGE-OVERRIDE-FILE
+              MOVE 'Y' TO W-FILES-OPEN-SW
+           END-IF
+
+      *    EBUD01 IS A NON-INITIAL SUBPROGRAM CALLED REPEATEDLY BY
+      *    EBUD05 - WORKING-STORAGE SURVIVES ACROSS CALLS, SO EACH OF
+      *    THESE MUST BE RESET HERE RATHER THAN LEFT TO THE VALUE
+      *    CLAUSE (WHICH ONLY APPLIES ON FIRST LOAD).
+           MOVE 0  TO W-A100-RETC
+           MOVE 0  TO W-A200-RETC
+           MOVE 0  TO W-A300-RETC
+           MOVE -9 TO L-EBUD04-RETC
+           MOVE -9 TO L-SPOUSE-RETC
+
            PERFORM A100-VERIFY-INPUT-DATE
+           MOVE RETC TO W-A100-RETC
+           IF RETC NOT = 0
+              GO TO A000-AUDIT-AND-EXIT
+           END-IF
+
            PERFORM A200-CALL-DAY-DIFFERENCE-PROG
+           MOVE RETC TO W-A200-RETC
+           IF RETC NOT = 0
+              GO TO A000-AUDIT-AND-EXIT
+           END-IF
+
            PERFORM A300-CALCULATE-RETIREMENT
+           MOVE RETC TO W-A300-RETC
+
+           IF RETC = 0 AND L-SPOUSE-INPUT-DATE IS NUMERIC
+                       AND L-SPOUSE-INPUT-DATE NOT = 0
+              PERFORM A340-CALCULATE-SPOUSE-RETIREMENT-DATE
+           END-IF
+
+       A000-AUDIT-AND-EXIT.
+           PERFORM A400-WRITE-AUDIT-RECORD
+
+      *    NO CLOSE HERE - THE AUDIT/EXTRACT/OVERRIDE FILES ARE LEFT
+      *    OPEN FOR THE NEXT CALL (SEE W-FILES-OPEN-SW ABOVE) AND ARE
+      *    CLOSED BY THE RUNTIME WHEN THE CALLING PROGRAM STOPS THE
+      *    RUN, THE SAME AS ANY OTHER FILE STILL OPEN AT JOB END.
            GOBACK
            .
        END-OF-SECTION.
@@ -63,20 +249,51 @@
       *
        A100-VERIFY-INPUT-DATE SECTION.
            DISPLAY L-INPUT-DATE
-           IF L-INPUT-DATE NUMERIC
-              MOVE L-INPUT-DATE TO W-INPUT-DATE
-              DISPLAY 'WORKING DATE:          - ' W-INPUT-DATE
-      *       MOVE W-CCYY TO RETURN-CODE
-              MOVE 0 TO RETC
-           ELSE
+           MOVE 0 TO RETC
+           IF L-INPUT-DATE NOT NUMERIC
               DISPLAY 'INPUT DATE NOT NUMERIC - ' L-INPUT-DATE
               MOVE -1 TO RETC
-              GOBACK
+              GO TO END-OF-SECTION
+           END-IF
+
+           MOVE L-INPUT-DATE TO W-INPUT-DATE
+           DISPLAY 'WORKING DATE:          - ' W-INPUT-DATE
+
+           IF W-MM < 1 OR W-MM > 12
+              DISPLAY 'INPUT DATE HAS INVALID MONTH - ' L-INPUT-DATE
+              MOVE -1 TO RETC
+              GO TO END-OF-SECTION
+           END-IF
+
+           PERFORM A110-DETERMINE-MAX-DAY-IN-MONTH
+
+           IF W-DD < 1 OR W-DD > W-MAX-DAY-IN-MONTH
+              DISPLAY 'INPUT DATE HAS INVALID DAY   - ' L-INPUT-DATE
+              MOVE -1 TO RETC
+              GO TO END-OF-SECTION
            END-IF
            .
       *
        END-OF-SECTION.
            EXIT.
+      *
+       A110-DETERMINE-MAX-DAY-IN-MONTH SECTION.
+           MOVE W-DAYS-IN-MONTH (W-MM) TO W-MAX-DAY-IN-MONTH
+
+           IF W-MM = 2
+              DIVIDE W-CCYY BY 4   GIVING W-DIVIDE-RESULT
+                                   REMAINDER W-REM-4
+              DIVIDE W-CCYY BY 100 GIVING W-DIVIDE-RESULT
+                                   REMAINDER W-REM-100
+              DIVIDE W-CCYY BY 400 GIVING W-DIVIDE-RESULT
+                                   REMAINDER W-REM-400
+              IF W-REM-4 = 0 AND (W-REM-100 NOT = 0 OR W-REM-400 = 0)
+                 MOVE 29 TO W-MAX-DAY-IN-MONTH
+              END-IF
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
       *
        A200-CALL-DAY-DIFFERENCE-PROG SECTION.
            MOVE 'EBUD02' TO W-CALL-PROGRAM
@@ -92,7 +309,7 @@
               DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
               DISPLAY 'PROGRAM RETURN CODE ' W-EBUD02-PROGRAM-RETCODE
               MOVE -2 TO RETC
-              GOBACK
+              GO TO END-OF-SECTION
            END-IF
            .
       *
@@ -100,19 +317,17 @@
            EXIT.
       *
        A300-CALCULATE-RETIREMENT     SECTION.
-      *    DISPLAY 'Hello zDevOps Team'
-           IF W-CCYY < 1987
-      *         DISPLAY 'born before 1987'
-                COMPUTE W-RETIREMENT-WA = W-CCYY + 65
-           ELSE
-      *         DISPLAY 'born in or after 1987'
-                COMPUTE W-RETIREMENT-WA = W-CCYY + 66
+           PERFORM A305-LOOKUP-AGE-OVERRIDE
+           IF NOT W-OVERRIDE-FOUND
+              PERFORM A310-LOOKUP-RETIREMENT-RULE
            END-IF
+           PERFORM A320-DERIVE-RETIREMENT-YEAR-MONTH
 
            DISPLAY 'Retirement Year ' W-RETIREMENT-WA
+           DISPLAY 'Retirement Month ' W-RETIREMENT-MM
 
            MOVE W-RETIREMENT-WA      TO W-RET-YYYY
-           MOVE W-MM                 TO W-RET-MM
+           MOVE W-RETIREMENT-MM      TO W-RET-MM
            MOVE W-DD                 TO W-RET-DD
            MOVE SPACES   TO W-RETIREMENT-DATE
            MOVE 0        TO W-EBUD03-PROGRAM-RETCODE
@@ -124,6 +339,10 @@
                DISPLAY 'RETIREMENT-DATE = ' W-RETIREMENT-DATE
                MOVE W-RETIREMENT-DATE TO RETIREMENT-DATE
                MOVE 0 TO RETC
+               IF L-REQUESTOR-ID = 'BATCH   '
+                  PERFORM A335-WRITE-PENSION-EXTRACT-RECORD
+               END-IF
+               PERFORM A330-BUILD-EARLY-DELAYED-DATES
             ELSE
                DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
                DISPLAY 'PROGRAM RETURN CODE ' W-EBUD03-PROGRAM-RETCODE
@@ -134,3 +353,204 @@
        END-OF-SECTION.
            EXIT.
       *
+      *----------------------------------------------------------------
+      *    A335-WRITE-PENSION-EXTRACT-RECORD - ONE RECORD PER SUCCESS-
+      *    FUL RETIREMENT CALCULATION, FOR THE DOWNSTREAM PENSION-
+      *    ELECTION BATCH STREAM TO PICK UP AS AN AUTOMATED FEED.  ONLY
+      *    PERFORMED FOR THE BATCH SWEEP (L-REQUESTOR-ID = 'BATCH') SO
+      *    AD HOC ONLINE/COUNSELING LOOKUPS DO NOT APPEND TO THE
+      *    PRODUCTION FEED.
+      *----------------------------------------------------------------
+       A335-WRITE-PENSION-EXTRACT-RECORD SECTION.
+           MOVE SPACES               TO PENSION-EXTRACT-RECORD
+           MOVE L-EMPLOYEE-ID        TO PE-EMPLOYEE-ID
+           MOVE L-PLAN-CODE          TO PE-PLAN-CODE
+           MOVE RETIREMENT-DATE(1:10) TO PE-RETIREMENT-DATE
+           MOVE W-RETIREMENT-WA      TO PE-RETIREMENT-WA
+           MOVE W-RETIREMENT-MM      TO PE-RETIREMENT-MM
+           WRITE PENSION-EXTRACT-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A330-BUILD-EARLY-DELAYED-DATES SECTION.
+           MOVE W-CCYY               TO W-EBUD04-BIRTH-CCYY
+           MOVE W-MM                 TO W-EBUD04-BIRTH-MM
+           MOVE W-DD                 TO W-EBUD04-BIRTH-DD
+           MOVE W-RETIREMENT-WA      TO W-EBUD04-NORMAL-RETIRE-WA
+           MOVE W-RETIREMENT-MM      TO W-EBUD04-NORMAL-RETIRE-MM
+           MOVE SPACES               TO W-EBUD04-EARLY-RETIRE-DATE
+           MOVE SPACES               TO W-EBUD04-NORMAL-RETIRE-DATE
+           MOVE SPACES               TO W-EBUD04-DELAYED-RETIRE-DATE
+           MOVE 0                    TO W-EBUD04-PROGRAM-RETCODE
+           MOVE 'EBUD04'             TO W-CALL-PROGRAM
+
+           CALL W-CALL-PROGRAM USING W-EBUD04-LINKAGE-AREA
+
+           IF W-EBUD04-REQUEST-SUCCESS
+              MOVE 0 TO L-EBUD04-RETC
+              MOVE W-EBUD04-EARLY-RETIRE-DATE
+                                     TO L-EARLY-RETIREMENT-DATE
+              MOVE W-EBUD04-DELAYED-RETIRE-DATE
+                                     TO L-DELAYED-RETIREMENT-DATE
+           ELSE
+              DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
+              DISPLAY 'PROGRAM RETURN CODE ' W-EBUD04-PROGRAM-RETCODE
+              MOVE -4 TO L-EBUD04-RETC
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    A340-CALCULATE-SPOUSE-RETIREMENT-DATE - WHEN A SPOUSE
+      *    BIRTHDATE IS SUPPLIED, DERIVE THE SPOUSE'S OWN NORMAL
+      *    RETIREMENT DATE THE SAME WAY A300 DID FOR THE EMPLOYEE
+      *    (RE-USING THE AGE-RULE LOOKUP IN A310/A320 AGAINST THE
+      *    SPOUSE'S BIRTHDATE) AND PUBLISHES THE LATER OF THE TWO
+      *    DATES AS THE JOINT RETIREMENT DATE.  THE EMPLOYEE'S OWN
+      *    W-CCYY/W-MM/W-DD AND RETIREMENT RESULTS HAVE ALREADY BEEN
+      *    MOVED TO THE INTERFACE AREA BY THIS POINT, SO THEY ARE
+      *    FREE TO BE RELOADED WITH THE SPOUSE'S BIRTHDATE HERE.
+      *----------------------------------------------------------------
+       A340-CALCULATE-SPOUSE-RETIREMENT-DATE SECTION.
+           MOVE 0 TO L-SPOUSE-RETC
+           MOVE L-SPOUSE-INPUT-DATE TO W-SPOUSE-INPUT-DATE
+
+           IF W-SPOUSE-INPUT-DATE NOT NUMERIC
+              DISPLAY 'SPOUSE DATE NOT NUMERIC - ' L-SPOUSE-INPUT-DATE
+              MOVE -1 TO L-SPOUSE-RETC
+              GO TO END-OF-SECTION
+           END-IF
+
+           MOVE W-SPOUSE-CCYY TO W-CCYY
+           MOVE W-SPOUSE-MM   TO W-MM
+           MOVE W-SPOUSE-DD   TO W-DD
+
+      *    THE SPOUSE HAS NO PLAN-CODE OVERRIDE PATH OF HER/HIS OWN
+      *    TODAY - DO NOT LET THE EMPLOYEE'S OWN A305 RESULT (STILL
+      *    SET FROM EARLIER IN THIS CALL) BE APPLIED TO THE SPOUSE.
+           MOVE 'N' TO W-OVERRIDE-FOUND-SW
+           PERFORM A310-LOOKUP-RETIREMENT-RULE
+           PERFORM A320-DERIVE-RETIREMENT-YEAR-MONTH
+
+           MOVE W-RETIREMENT-WA TO W-SPOUSE-RET-YYYY
+           MOVE W-RETIREMENT-MM TO W-SPOUSE-RET-MM
+           MOVE W-SPOUSE-DD     TO W-SPOUSE-RET-DD
+           MOVE SPACES          TO W-SPOUSE-RETIREMENT-DATE
+           MOVE 0               TO W-SPOUSE-EBUD03-PROGRAM-RETCODE
+           MOVE 'EBUD03'        TO W-CALL-PROGRAM
+
+           CALL W-CALL-PROGRAM USING W-SPOUSE-EBUD03-LINKAGE-AREA
+
+           IF NOT W-SPOUSE-EBUD03-REQUEST-SUCCESS
+              DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
+              DISPLAY 'PROGRAM RETURN CODE '
+                      W-SPOUSE-EBUD03-PROGRAM-RETCODE
+              MOVE -3 TO L-SPOUSE-RETC
+              GO TO END-OF-SECTION
+           END-IF
+
+           MOVE W-SPOUSE-RETIREMENT-DATE TO L-SPOUSE-RETIREMENT-DATE
+
+           IF RETIREMENT-DATE (1:10) IS GREATER THAN OR EQUAL TO
+                   W-SPOUSE-RETIREMENT-DATE (1:10)
+              MOVE RETIREMENT-DATE TO L-JOINT-RETIREMENT-DATE
+           ELSE
+              MOVE W-SPOUSE-RETIREMENT-DATE TO L-JOINT-RETIREMENT-DATE
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    A305-LOOKUP-AGE-OVERRIDE - UNION/PLAN-NEGOTIATED AGES TAKE
+      *    PRIORITY OVER THE STANDARD LRETRULE TABLE.  MAINTAINED BY
+      *    EBUD07.
+      *----------------------------------------------------------------
+       A305-LOOKUP-AGE-OVERRIDE SECTION.
+           MOVE 'N' TO W-OVERRIDE-FOUND-SW
+           IF L-PLAN-CODE NOT = SPACES
+              MOVE L-PLAN-CODE TO OV-PLAN-CODE
+              READ RETIREMENT-AGE-OVERRIDE-FILE
+                  INVALID KEY
+                      DISPLAY 'NO AGE OVERRIDE FOR PLAN - ' L-PLAN-CODE
+                  NOT INVALID KEY
+                      MOVE 'Y' TO W-OVERRIDE-FOUND-SW
+              END-READ
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A310-LOOKUP-RETIREMENT-RULE SECTION.
+           MOVE 'N' TO W-RULE-FOUND-SW
+           SET W-RULE-IDX TO 1
+           SEARCH W-RETIREMENT-RULE-ENTRY
+               AT END
+                   DISPLAY 'NO RETIREMENT RULE FOR YEAR - ' W-CCYY
+               WHEN W-CCYY IS GREATER THAN OR EQUAL TO
+                       W-RULE-LOW-YEAR (W-RULE-IDX)
+                    AND W-CCYY IS LESS THAN OR EQUAL TO
+                       W-RULE-HIGH-YEAR (W-RULE-IDX)
+                   MOVE 'Y' TO W-RULE-FOUND-SW
+           END-SEARCH
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A320-DERIVE-RETIREMENT-YEAR-MONTH SECTION.
+           COMPUTE W-BIRTH-TOTAL-MONTHS =
+                   (W-CCYY * 12) + (W-MM - 1)
+
+           IF W-OVERRIDE-FOUND
+              COMPUTE W-RETIRE-TOTAL-MONTHS =
+                      W-BIRTH-TOTAL-MONTHS
+                    + (OV-AGE-YEARS * 12) + OV-AGE-MONTHS
+           ELSE
+              IF W-RULE-FOUND
+                 COMPUTE W-RETIRE-TOTAL-MONTHS =
+                         W-BIRTH-TOTAL-MONTHS
+                       + (W-RULE-AGE-YEARS (W-RULE-IDX) * 12)
+                       + W-RULE-AGE-MONTHS (W-RULE-IDX)
+              ELSE
+                 COMPUTE W-RETIRE-TOTAL-MONTHS =
+                         W-BIRTH-TOTAL-MONTHS + (66 * 12)
+              END-IF
+           END-IF
+
+           COMPUTE W-RETIREMENT-WA = W-RETIRE-TOTAL-MONTHS / 12
+           COMPUTE W-RETIREMENT-MM =
+                   W-RETIRE-TOTAL-MONTHS - (W-RETIREMENT-WA * 12) + 1
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    A400-WRITE-AUDIT-RECORD - ONE AUDIT RECORD PER CALL, FOR
+      *    COMPLIANCE REVIEW OF DISPUTED BENEFIT ELECTIONS.
+      *----------------------------------------------------------------
+       A400-WRITE-AUDIT-RECORD SECTION.
+           ACCEPT W-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT W-CURRENT-TIME FROM TIME
+
+           MOVE SPACES               TO AUDIT-TRAIL-RECORD
+           MOVE L-REQUESTOR-ID        TO AT-REQUESTOR-ID
+           MOVE L-EMPLOYEE-ID         TO AT-EMPLOYEE-ID
+           MOVE W-CURRENT-DATE        TO AT-RUN-DATE
+           MOVE W-CURRENT-TIME        TO AT-RUN-TIME
+           MOVE L-INPUT-DATE          TO AT-INPUT-DATE
+           MOVE DAYS-DIFF             TO AT-DAY-DIFFERENCE
+           MOVE RETIREMENT-DATE(1:10) TO AT-RETIREMENT-DATE
+           MOVE W-A100-RETC           TO AT-A100-RETC
+           MOVE W-A200-RETC           TO AT-A200-RETC
+           MOVE W-A300-RETC           TO AT-A300-RETC
+           MOVE L-EBUD04-RETC         TO AT-EBUD04-RETC
+           MOVE L-SPOUSE-RETC         TO AT-SPOUSE-RETC
+           MOVE L-JOINT-RETIREMENT-DATE(1:10)
+                                      TO AT-JOINT-RETIREMENT-DATE
+           WRITE AUDIT-TRAIL-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
