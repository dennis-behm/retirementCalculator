@@ -0,0 +1,207 @@
+       ID DIVISION.
+       PROGRAM-ID. EBUD07.
+      *    MAINTENANCE PROGRAM FOR THE RETIREMENT-AGE-OVERRIDE FILE.
+      *
+      *    READS A TRANSACTION FILE OF ADD/CHANGE/DELETE REQUESTS
+      *    KEYED BY PLAN/UNION CODE AND APPLIES THEM TO THE KEYED
+      *    RETIREMENT-AGE-OVERRIDE FILE THAT EBUD01 (A305) LOOKS UP
+      *    BEFORE FALLING BACK TO THE STANDARD LRETRULE TABLE.  THIS
+      *    LETS EACH COLLECTIVE BARGAINING UNIT'S NEGOTIATED FULL-
+      *    RETIREMENT AGE BE MAINTAINED WITHOUT A PROGRAM CHANGE.
+      *
+      *    Retirement Calculator Demo 017
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09  DLB  NEW PROGRAM - AGE OVERRIDE MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERRIDE-TRANSACTION-FILE ASSIGN TO RETIROVT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETIREMENT-AGE-OVERRIDE-FILE ASSIGN TO RETIROVR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OV-PLAN-CODE.
+           SELECT MAINTENANCE-LOG-FILE ASSIGN TO RETIROVL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  OVERRIDE-TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  OVERRIDE-TRANSACTION-RECORD.
+           05  OT-TRANSACTION-CODE         PIC X(01).
+               88  OT-ADD-TRANSACTION          VALUE 'A'.
+               88  OT-CHANGE-TRANSACTION       VALUE 'C'.
+               88  OT-DELETE-TRANSACTION       VALUE 'D'.
+           05  OT-PLAN-CODE                 PIC X(05).
+           05  OT-AGE-YEARS                 PIC 9(02).
+           05  OT-AGE-MONTHS                PIC 9(02).
+           05  FILLER                       PIC X(70).
+      *
+       FD  RETIREMENT-AGE-OVERRIDE-FILE
+           RECORDING MODE IS F.
+       01  RETIREMENT-AGE-OVERRIDE-RECORD.
+           COPY LAGEOVR.
+      *
+       FD  MAINTENANCE-LOG-FILE
+           RECORDING MODE IS F.
+       01  MAINTENANCE-LOG-RECORD.
+           05  ML-TRANSACTION-CODE          PIC X(01).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  ML-PLAN-CODE                 PIC X(05).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  ML-DISPOSITION                PIC X(30).
+           05  FILLER                       PIC X(42).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 W-SWITCHES.
+          05 W-TRANSACTION-FILE-EOF-SW  PIC X(1)  VALUE 'N'.
+             88 W-TRANSACTION-FILE-EOF      VALUE 'Y'.
+      *
+       01 W-TRANSACTION-COUNTS.
+          05 W-TRANSACTIONS-READ        PIC 9(9)  COMP VALUE 0.
+          05 W-TRANSACTIONS-APPLIED     PIC 9(9)  COMP VALUE 0.
+          05 W-TRANSACTIONS-REJECTED    PIC 9(9)  COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE SECTION.
+           PERFORM B100-INITIALIZE
+           PERFORM B200-APPLY-TRANSACTIONS
+               UNTIL W-TRANSACTION-FILE-EOF
+           PERFORM B900-TERMINATE
+           GOBACK
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B100-INITIALIZE - OPEN FILES AND PRIME THE READ
+      *----------------------------------------------------------------
+       B100-INITIALIZE SECTION.
+           OPEN INPUT OVERRIDE-TRANSACTION-FILE
+           OPEN I-O   RETIREMENT-AGE-OVERRIDE-FILE
+           OPEN OUTPUT MAINTENANCE-LOG-FILE
+           PERFORM B110-READ-TRANSACTION-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B110-READ-TRANSACTION-RECORD SECTION.
+           READ OVERRIDE-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO W-TRANSACTION-FILE-EOF-SW
+               NOT AT END
+                   ADD 1 TO W-TRANSACTIONS-READ
+           END-READ
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B200-APPLY-TRANSACTIONS - ONE PASS PER TRANSACTION RECORD
+      *----------------------------------------------------------------
+       B200-APPLY-TRANSACTIONS SECTION.
+           MOVE SPACES TO MAINTENANCE-LOG-RECORD
+           EVALUATE TRUE
+               WHEN OT-ADD-TRANSACTION
+                   PERFORM B210-ADD-OVERRIDE-RECORD
+               WHEN OT-CHANGE-TRANSACTION
+                   PERFORM B220-CHANGE-OVERRIDE-RECORD
+               WHEN OT-DELETE-TRANSACTION
+                   PERFORM B230-DELETE-OVERRIDE-RECORD
+               WHEN OTHER
+                   MOVE 'INVALID TRANSACTION CODE'
+                                    TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-REJECTED
+                   PERFORM B240-WRITE-LOG-RECORD
+           END-EVALUATE
+           PERFORM B110-READ-TRANSACTION-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B210-ADD-OVERRIDE-RECORD SECTION.
+           MOVE SPACES        TO RETIREMENT-AGE-OVERRIDE-RECORD
+           MOVE OT-PLAN-CODE  TO OV-PLAN-CODE
+           MOVE OT-AGE-YEARS  TO OV-AGE-YEARS
+           MOVE OT-AGE-MONTHS TO OV-AGE-MONTHS
+           WRITE RETIREMENT-AGE-OVERRIDE-RECORD
+               INVALID KEY
+                   MOVE 'ADD REJECTED - ALREADY ON FILE'
+                                    TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-REJECTED
+               NOT INVALID KEY
+                   MOVE 'ADD APPLIED'  TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-APPLIED
+           END-WRITE
+           PERFORM B240-WRITE-LOG-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B220-CHANGE-OVERRIDE-RECORD SECTION.
+           MOVE OT-PLAN-CODE TO OV-PLAN-CODE
+           READ RETIREMENT-AGE-OVERRIDE-FILE
+               INVALID KEY
+                   MOVE 'CHANGE REJECTED - NOT ON FILE'
+                                    TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-REJECTED
+               NOT INVALID KEY
+                   MOVE OT-AGE-YEARS  TO OV-AGE-YEARS
+                   MOVE OT-AGE-MONTHS TO OV-AGE-MONTHS
+                   REWRITE RETIREMENT-AGE-OVERRIDE-RECORD
+                   MOVE 'CHANGE APPLIED'  TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-APPLIED
+           END-READ
+           PERFORM B240-WRITE-LOG-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B230-DELETE-OVERRIDE-RECORD SECTION.
+           MOVE OT-PLAN-CODE TO OV-PLAN-CODE
+           DELETE RETIREMENT-AGE-OVERRIDE-FILE
+               INVALID KEY
+                   MOVE 'DELETE REJECTED - NOT ON FILE'
+                                    TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-REJECTED
+               NOT INVALID KEY
+                   MOVE 'DELETE APPLIED'  TO ML-DISPOSITION
+                   ADD 1 TO W-TRANSACTIONS-APPLIED
+           END-DELETE
+           PERFORM B240-WRITE-LOG-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B240-WRITE-LOG-RECORD SECTION.
+           MOVE OT-TRANSACTION-CODE TO ML-TRANSACTION-CODE
+           MOVE OT-PLAN-CODE        TO ML-PLAN-CODE
+           WRITE MAINTENANCE-LOG-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B900-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS
+      *----------------------------------------------------------------
+       B900-TERMINATE SECTION.
+           DISPLAY 'EBUD07 TRANSACTIONS READ    - ' W-TRANSACTIONS-READ
+           DISPLAY 'EBUD07 TRANSACTIONS APPLIED  - '
+                   W-TRANSACTIONS-APPLIED
+           DISPLAY 'EBUD07 TRANSACTIONS REJECTED - '
+                   W-TRANSACTIONS-REJECTED
+           CLOSE OVERRIDE-TRANSACTION-FILE
+           CLOSE RETIREMENT-AGE-OVERRIDE-FILE
+           CLOSE MAINTENANCE-LOG-FILE
+           .
+       END-OF-SECTION.
+           EXIT.
