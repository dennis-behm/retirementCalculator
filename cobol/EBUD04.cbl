@@ -0,0 +1,109 @@
+       ID DIVISION.
+       PROGRAM-ID. EBUD04.
+      *    BUILDS THE EARLY (AGE 62 REDUCED BENEFIT), NORMAL (FULL
+      *    BENEFIT, PER LRETRULE) AND DELAYED (AGE 70 DELAYED
+      *    RETIREMENT CREDIT) RETIREMENT DATES FOR ONE EMPLOYEE IN A
+      *    SINGLE CALL, SO COUNSELING DOES NOT HAVE TO RUN EBUD01
+      *    THREE TIMES WITH FUDGED BIRTH YEARS.
+      *
+      *    CALLED FROM A300-CALCULATE-RETIREMENT IN EBUD01 ONCE THE
+      *    NORMAL (FULL BENEFIT) RETIREMENT YEAR/MONTH HAS BEEN
+      *    DETERMINED FROM LRETRULE.
+      *
+      *    Retirement Calculator Demo 017
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09  DLB  NEW PROGRAM - EARLY/NORMAL/DELAYED DATES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 W-CALL-PROGRAM          PIC X(8)  VALUE 'EBUD03'.
+      *
+       01 W-TEMP-RETIRE-CCYY      PIC 9(4).
+      *
+       01 W-EBUD03-LINKAGE-AREA.
+          05 W-RETIREMENT-DATE-IN.
+             10 W-RET-YYYY  PIC X(4).
+             10 FILLLER     PIC X(1) VALUE '/'.
+             10 W-RET-MM    PIC X(2).
+             10 W-RET-DD    PIC X(2).
+          05 W-RETIREMENT-DATE        PIC X(80).
+          05 W-EBUD03-PROGRAM-RETCODE PIC 9(4).
+             88 W-EBUD03-REQUEST-SUCCESS   VALUE 0.
+      *
+       LINKAGE SECTION.
+      *
+       01 W-EBUD04-LINKAGE-AREA.
+          05 W-EBUD04-BIRTH-DATE.
+             10 W-EBUD04-BIRTH-CCYY       PIC 9(4).
+             10 W-EBUD04-BIRTH-MM         PIC 9(2).
+             10 W-EBUD04-BIRTH-DD         PIC 9(2).
+          05 W-EBUD04-NORMAL-RETIRE-WA    PIC 9(4).
+          05 W-EBUD04-NORMAL-RETIRE-MM    PIC 9(2).
+          05 W-EBUD04-EARLY-RETIRE-DATE   PIC X(80).
+          05 W-EBUD04-NORMAL-RETIRE-DATE  PIC X(80).
+          05 W-EBUD04-DELAYED-RETIRE-DATE PIC X(80).
+          05 W-EBUD04-PROGRAM-RETCODE     PIC 9(4).
+             88 W-EBUD04-REQUEST-SUCCESS      VALUE 0.
+
+       PROCEDURE DIVISION USING W-EBUD04-LINKAGE-AREA.
+      *
+       A000-MAINLINE SECTION.
+           MOVE 0 TO W-EBUD04-PROGRAM-RETCODE
+           PERFORM A100-BUILD-EARLY-RETIREMENT-DATE
+
+      *    NO A200-BUILD-NORMAL-RETIREMENT-DATE HERE - THE CALLER
+      *    ALREADY HAS THE NORMAL RETIREMENT DATE FROM A300'S OWN
+      *    EBUD03 CALL IN EBUD01; BUILDING IT A SECOND TIME HERE WOULD
+      *    JUST BE A REDUNDANT CALL TO EBUD03 ON EVERY INVOCATION.
+           PERFORM A300-BUILD-DELAYED-RETIREMENT-DATE
+           GOBACK
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A100-BUILD-EARLY-RETIREMENT-DATE SECTION.
+           COMPUTE W-TEMP-RETIRE-CCYY = W-EBUD04-BIRTH-CCYY + 62
+           MOVE W-TEMP-RETIRE-CCYY     TO W-RET-YYYY
+           MOVE W-EBUD04-BIRTH-MM      TO W-RET-MM
+           MOVE W-EBUD04-BIRTH-DD      TO W-RET-DD
+           PERFORM A900-CALL-EBUD03
+           MOVE W-RETIREMENT-DATE TO W-EBUD04-EARLY-RETIRE-DATE
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A300-BUILD-DELAYED-RETIREMENT-DATE SECTION.
+           COMPUTE W-TEMP-RETIRE-CCYY = W-EBUD04-BIRTH-CCYY + 70
+           MOVE W-TEMP-RETIRE-CCYY     TO W-RET-YYYY
+           MOVE W-EBUD04-BIRTH-MM      TO W-RET-MM
+           MOVE W-EBUD04-BIRTH-DD      TO W-RET-DD
+           PERFORM A900-CALL-EBUD03
+           MOVE W-RETIREMENT-DATE TO W-EBUD04-DELAYED-RETIRE-DATE
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A900-CALL-EBUD03 SECTION.
+           MOVE SPACES TO W-RETIREMENT-DATE
+           MOVE 0      TO W-EBUD03-PROGRAM-RETCODE
+
+           CALL W-CALL-PROGRAM USING W-EBUD03-LINKAGE-AREA
+
+           IF NOT W-EBUD03-REQUEST-SUCCESS
+              DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
+              DISPLAY 'PROGRAM RETURN CODE ' W-EBUD03-PROGRAM-RETCODE
+              MOVE -3 TO W-EBUD04-PROGRAM-RETCODE
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
