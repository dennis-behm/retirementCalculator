@@ -0,0 +1,184 @@
+       ID DIVISION.
+       PROGRAM-ID. EBUD06.
+      *    RECONCILIATION UTILITY - A SECOND OPINION ON EBUD02.
+      *
+      *    READS A SAMPLE OF PRODUCTION DATES, CALLS EBUD02 FOR EACH
+      *    ONE THE SAME WAY EBUD01's A200-CALL-DAY-DIFFERENCE-PROG
+      *    DOES, THEN COMPUTES THE DAY DIFFERENCE A SECOND, INDEPEND-
+      *    ENT WAY USING THE COBOL INTRINSIC DATE FUNCTIONS (JULIAN-
+      *    STYLE INTEGER DATE ARITHMETIC RATHER THAN EBUD02's OWN
+      *    LOGIC).  ANY SAMPLE WHERE THE TWO VALUES DISAGREE BY MORE
+      *    THAN W-VARIANCE-THRESHOLD IS WRITTEN TO THE RECONCILIATION
+      *    REPORT SO A LEAP-YEAR-BOUNDARY PROBLEM CAN BE CAUGHT
+      *    WITHOUT RECODING THE EBUD02 CALL BY HAND.
+      *
+      *    Retirement Calculator Demo 017
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09  DLB  NEW PROGRAM - EBUD02 RECONCILIATION UTILITY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-DATE-FILE        ASSIGN TO RETIRSMP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCILIATION-RPT-FILE ASSIGN TO RETIRREC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  SAMPLE-DATE-FILE
+           RECORDING MODE IS F.
+       01  SAMPLE-DATE-RECORD.
+           05  SD-INPUT-DATE                PIC 9(08).
+           05  FILLER                       PIC X(72).
+      *
+       FD  RECONCILIATION-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECONCILIATION-RPT-RECORD.
+           05  RR-INPUT-DATE                PIC 9(08).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RR-EBUD02-DAY-DIFFERENCE     PIC 9(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RR-INDEPENDENT-DAY-DIFF      PIC 9(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RR-VARIANCE                  PIC S9(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RR-OUT-OF-TOLERANCE-FLAG     PIC X(01).
+           05  FILLER                       PIC X(38).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W-CALL-PROGRAM                  PIC X(08)  VALUE 'EBUD02'.
+      *
+       01  W-VARIANCE-THRESHOLD            PIC 9(04)  VALUE 5.
+      *
+       01  W-SWITCHES.
+           05  W-SAMPLE-FILE-EOF-SW         PIC X(01)  VALUE 'N'.
+               88  W-SAMPLE-FILE-EOF            VALUE 'Y'.
+      *
+       01  W-SAMPLE-COUNTS.
+           05  W-SAMPLES-READ                PIC 9(09)  COMP VALUE 0.
+           05  W-SAMPLES-OUT-OF-TOLERANCE     PIC 9(09)  COMP VALUE 0.
+      *
+       01  W-TODAY-DATE                    PIC 9(08).
+       01  W-INTEGER-TODAY                 PIC 9(09)  COMP.
+       01  W-INTEGER-INPUT-DATE            PIC 9(09)  COMP.
+       01  W-INDEPENDENT-DAY-DIFF          PIC S9(09) COMP.
+       01  W-VARIANCE                      PIC S9(09) COMP.
+      *
+       01  W-EBUD02-LINKAGE-AREA.
+          05  W-INPUT-DATE.
+             10 W-CCYY  PIC 9(4).
+             10 W-MM    PIC 9(2).
+             10 W-DD    PIC 9(2).
+          05  W-DAY-DIFFERENCE            PIC 9(9).
+          05  W-EBUD02-PROGRAM-RETCODE    PIC 9(4).
+             88 W-EBUD02-REQUEST-SUCCESS      VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE SECTION.
+           PERFORM B100-INITIALIZE
+           PERFORM B200-RECONCILE-SAMPLES
+               UNTIL W-SAMPLE-FILE-EOF
+           PERFORM B900-TERMINATE
+           GOBACK
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B100-INITIALIZE SECTION.
+           OPEN INPUT  SAMPLE-DATE-FILE
+           OPEN OUTPUT RECONCILIATION-RPT-FILE
+           ACCEPT W-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE W-INTEGER-TODAY = FUNCTION INTEGER-OF-DATE
+                   (W-TODAY-DATE)
+           PERFORM B110-READ-SAMPLE-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B110-READ-SAMPLE-RECORD SECTION.
+           READ SAMPLE-DATE-FILE
+               AT END
+                   MOVE 'Y' TO W-SAMPLE-FILE-EOF-SW
+               NOT AT END
+                   ADD 1 TO W-SAMPLES-READ
+           END-READ
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B200-RECONCILE-SAMPLES SECTION.
+           PERFORM B210-CALL-EBUD02
+           PERFORM B220-COMPUTE-INDEPENDENT-DIFFERENCE
+           PERFORM B230-WRITE-RECONCILIATION-RECORD
+           PERFORM B110-READ-SAMPLE-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B210-CALL-EBUD02 SECTION.
+           MOVE SD-INPUT-DATE     TO W-INPUT-DATE
+           MOVE 0                 TO W-DAY-DIFFERENCE
+           MOVE 0                 TO W-EBUD02-PROGRAM-RETCODE
+
+           CALL W-CALL-PROGRAM USING W-EBUD02-LINKAGE-AREA
+
+           IF NOT W-EBUD02-REQUEST-SUCCESS
+              DISPLAY 'PROBLEMS IN CALL OF ' W-CALL-PROGRAM
+              DISPLAY 'PROGRAM RETURN CODE ' W-EBUD02-PROGRAM-RETCODE
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B220-COMPUTE-INDEPENDENT-DIFFERENCE SECTION.
+           COMPUTE W-INTEGER-INPUT-DATE = FUNCTION INTEGER-OF-DATE
+                   (SD-INPUT-DATE)
+           COMPUTE W-INDEPENDENT-DAY-DIFF =
+                   W-INTEGER-TODAY - W-INTEGER-INPUT-DATE
+           IF W-INDEPENDENT-DAY-DIFF < 0
+              COMPUTE W-INDEPENDENT-DAY-DIFF = W-INDEPENDENT-DAY-DIFF
+                      * -1
+           END-IF
+           COMPUTE W-VARIANCE =
+                   W-DAY-DIFFERENCE - W-INDEPENDENT-DAY-DIFF
+           IF W-VARIANCE < 0
+              COMPUTE W-VARIANCE = W-VARIANCE * -1
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B230-WRITE-RECONCILIATION-RECORD SECTION.
+           MOVE SPACES                    TO RECONCILIATION-RPT-RECORD
+           MOVE SD-INPUT-DATE               TO RR-INPUT-DATE
+           MOVE W-DAY-DIFFERENCE            TO RR-EBUD02-DAY-DIFFERENCE
+           MOVE W-INDEPENDENT-DAY-DIFF      TO RR-INDEPENDENT-DAY-DIFF
+           MOVE W-VARIANCE                  TO RR-VARIANCE
+           IF W-VARIANCE > W-VARIANCE-THRESHOLD
+              MOVE 'Y' TO RR-OUT-OF-TOLERANCE-FLAG
+              ADD 1 TO W-SAMPLES-OUT-OF-TOLERANCE
+           ELSE
+              MOVE 'N' TO RR-OUT-OF-TOLERANCE-FLAG
+           END-IF
+           WRITE RECONCILIATION-RPT-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B900-TERMINATE SECTION.
+           DISPLAY 'EBUD06 SAMPLES READ         - ' W-SAMPLES-READ
+           DISPLAY 'EBUD06 OUT OF TOLERANCE     - '
+                   W-SAMPLES-OUT-OF-TOLERANCE
+           CLOSE SAMPLE-DATE-FILE
+           CLOSE RECONCILIATION-RPT-FILE
+           .
+       END-OF-SECTION.
+           EXIT.
