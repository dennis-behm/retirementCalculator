@@ -0,0 +1,267 @@
+       ID DIVISION.
+       PROGRAM-ID. EBUD05.
+      *    BATCH DRIVER FOR THE MONTHLY RETIREMENT-ELIGIBILITY SWEEP.
+      *
+      *    READS THE EMPLOYEE-BIRTHDATE FILE ONE RECORD AT A TIME,
+      *    CALLS EBUD01 FOR EACH EMPLOYEE THE SAME WAY THE ON-LINE
+      *    HARNESS DOES (ONE L-INPUT-DATE PER CALL), AND WRITES ONE
+      *    RETIREMENT-OUTPUT LINE PER EMPLOYEE.  THIS REPLACES HAND-
+      *    KEYING DATES THROUGH THE TEST HARNESS ONE AT A TIME.
+      *
+      *    Retirement Calculator Demo 017
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09  DLB  NEW PROGRAM - BATCH EMPLOYEE SWEEP.
+      *    2026-08-09  DLB  ADD EXCEPTIONS REPORT FOR BAD DATES SO ONE
+      *                     BAD RECORD NO LONGER STOPS THE SWEEP.
+      *    2026-08-09  DLB  ADD CHECKPOINT/RESTART CONTROL RECORD SO A
+      *                     RERUN RESUMES INSTEAD OF REPROCESSING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-BIRTHDATE-FILE ASSIGN TO EMPBDATE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETIREMENT-OUTPUT-FILE  ASSIGN TO RETIROUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE   ASSIGN TO RETIRXCP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-CONTROL-FILE    ASSIGN TO RETIRCKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RC-CONTROL-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  EMPLOYEE-BIRTHDATE-FILE
+           RECORDING MODE IS F.
+       01  EMPLOYEE-BIRTHDATE-RECORD.
+           05  EB-EMPLOYEE-ID              PIC X(09).
+           05  EB-BIRTH-DATE                PIC 9(08).
+           05  EB-PLAN-CODE                 PIC X(05).
+           05  FILLER                       PIC X(58).
+      *
+       FD  RETIREMENT-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  RETIREMENT-OUTPUT-RECORD.
+           05  RO-EMPLOYEE-ID               PIC X(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-BIRTH-DATE                PIC 9(08).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-DAYS-DIFF                 PIC 9(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-RETIREMENT-DATE           PIC X(10).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-EARLY-RETIREMENT-DATE     PIC X(10).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-DELAYED-RETIREMENT-DATE   PIC X(10).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  RO-RETC                      PIC S9(04).
+           05  FILLER                       PIC X(27).
+      *
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-REPORT-RECORD.
+           05  XR-EMPLOYEE-ID               PIC X(09).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  XR-BIRTH-DATE                PIC 9(08).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  XR-RETC                      PIC S9(04).
+           05  FILLER                       PIC X(01)  VALUE SPACE.
+           05  XR-REASON                    PIC X(40).
+           05  FILLER                       PIC X(16).
+      *
+       FD  RESTART-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  RESTART-CONTROL-RECORD.
+           05  RC-CONTROL-KEY               PIC X(08).
+           05  RC-LAST-EMPLOYEE-ID          PIC X(09).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W-CALL-PROGRAM                  PIC X(08)  VALUE 'EBUD01'.
+      *
+       01  W-SWITCHES.
+           05  W-EMPLOYEE-FILE-EOF-SW       PIC X(01)  VALUE 'N'.
+               88  W-EMPLOYEE-FILE-EOF          VALUE 'Y'.
+           05  W-SKIPPING-TO-RESTART-SW     PIC X(01)  VALUE 'N'.
+               88  W-SKIPPING-TO-RESTART        VALUE 'Y'.
+      *
+       01  W-CONTROL-KEY-CONSTANT           PIC X(08)  VALUE 'RETIRCKP'.
+      *
+       01  W-EMPLOYEE-COUNTS.
+           05  W-EMPLOYEES-READ             PIC 9(09)  COMP VALUE 0.
+           05  W-EMPLOYEES-PROCESSED        PIC 9(09)  COMP VALUE 0.
+           05  W-EMPLOYEES-REJECTED         PIC 9(09)  COMP VALUE 0.
+      *
+       01  W-INTERFACE-AREA.
+           COPY LINPUT.
+      *
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE SECTION.
+           PERFORM B100-INITIALIZE
+           PERFORM B200-PROCESS-EMPLOYEES
+               UNTIL W-EMPLOYEE-FILE-EOF
+           PERFORM B900-TERMINATE
+           GOBACK
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B100-INITIALIZE - OPEN FILES AND PRIME THE READ
+      *----------------------------------------------------------------
+       B100-INITIALIZE SECTION.
+           OPEN INPUT  EMPLOYEE-BIRTHDATE-FILE
+           OPEN OUTPUT RETIREMENT-OUTPUT-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           OPEN I-O    RESTART-CONTROL-FILE
+
+           MOVE W-CONTROL-KEY-CONSTANT TO RC-CONTROL-KEY
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE SPACES             TO RC-LAST-EMPLOYEE-ID
+                   MOVE W-CONTROL-KEY-CONSTANT TO RC-CONTROL-KEY
+                   WRITE RESTART-CONTROL-RECORD
+               NOT INVALID KEY
+                   IF RC-LAST-EMPLOYEE-ID > SPACES
+                      MOVE 'Y' TO W-SKIPPING-TO-RESTART-SW
+                   END-IF
+           END-READ
+
+           PERFORM B110-READ-EMPLOYEE-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B110-READ-EMPLOYEE-RECORD SECTION.
+           READ EMPLOYEE-BIRTHDATE-FILE
+               AT END
+                   MOVE 'Y' TO W-EMPLOYEE-FILE-EOF-SW
+               NOT AT END
+                   ADD 1 TO W-EMPLOYEES-READ
+           END-READ
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B200-PROCESS-EMPLOYEES - ONE PASS PER EMPLOYEE RECORD
+      *----------------------------------------------------------------
+       B200-PROCESS-EMPLOYEES SECTION.
+           IF W-SKIPPING-TO-RESTART
+              IF EB-EMPLOYEE-ID = RC-LAST-EMPLOYEE-ID
+                 MOVE 'N' TO W-SKIPPING-TO-RESTART-SW
+              END-IF
+              PERFORM B110-READ-EMPLOYEE-RECORD
+              GO TO END-OF-SECTION
+           END-IF
+
+           PERFORM B210-CALL-EBUD01
+           IF RETC = 0
+              PERFORM B220-WRITE-OUTPUT-RECORD
+              PERFORM B240-UPDATE-RESTART-CONTROL
+           END-IF
+           PERFORM B110-READ-EMPLOYEE-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B240-UPDATE-RESTART-CONTROL SECTION.
+           MOVE EB-EMPLOYEE-ID TO RC-LAST-EMPLOYEE-ID
+           REWRITE RESTART-CONTROL-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B210-CALL-EBUD01 SECTION.
+           MOVE SPACES           TO W-INTERFACE-AREA
+           MOVE EB-BIRTH-DATE     TO L-INPUT-DATE
+           MOVE EB-EMPLOYEE-ID    TO L-EMPLOYEE-ID
+           MOVE EB-PLAN-CODE      TO L-PLAN-CODE
+           MOVE 'BATCH   '        TO L-REQUESTOR-ID
+           MOVE 0                 TO RETC
+
+           CALL W-CALL-PROGRAM USING W-INTERFACE-AREA
+
+           IF RETC = 0
+              ADD 1 TO W-EMPLOYEES-PROCESSED
+           ELSE
+              ADD 1 TO W-EMPLOYEES-REJECTED
+              PERFORM B230-WRITE-EXCEPTION-RECORD
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B230-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE SPACES             TO EXCEPTION-REPORT-RECORD
+           MOVE EB-EMPLOYEE-ID      TO XR-EMPLOYEE-ID
+           MOVE EB-BIRTH-DATE       TO XR-BIRTH-DATE
+           MOVE RETC                TO XR-RETC
+           EVALUATE RETC
+               WHEN -1
+                   MOVE 'INVALID OR IMPOSSIBLE BIRTH DATE'
+                                    TO XR-REASON
+               WHEN -2
+                   MOVE 'EBUD02 DAY-DIFFERENCE CALL FAILED'
+                                    TO XR-REASON
+               WHEN -3
+                   MOVE 'EBUD03 RETIREMENT-DATE CALL FAILED'
+                                    TO XR-REASON
+               WHEN OTHER
+                   MOVE 'UNKNOWN ERROR FROM EBUD01'
+                                    TO XR-REASON
+           END-EVALUATE
+           WRITE EXCEPTION-REPORT-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       B220-WRITE-OUTPUT-RECORD SECTION.
+           MOVE SPACES                   TO RETIREMENT-OUTPUT-RECORD
+           MOVE EB-EMPLOYEE-ID            TO RO-EMPLOYEE-ID
+           MOVE EB-BIRTH-DATE              TO RO-BIRTH-DATE
+           MOVE DAYS-DIFF                  TO RO-DAYS-DIFF
+           MOVE RETIREMENT-DATE(1:10)      TO RO-RETIREMENT-DATE
+           MOVE L-EARLY-RETIREMENT-DATE(1:10)
+                                            TO RO-EARLY-RETIREMENT-DATE
+           MOVE L-DELAYED-RETIREMENT-DATE(1:10)
+                                    TO RO-DELAYED-RETIREMENT-DATE
+           MOVE RETC                       TO RO-RETC
+           WRITE RETIREMENT-OUTPUT-RECORD
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *    B900-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS
+      *----------------------------------------------------------------
+       B900-TERMINATE SECTION.
+           DISPLAY 'EBUD05 EMPLOYEES READ       - ' W-EMPLOYEES-READ
+           DISPLAY 'EBUD05 EMPLOYEES PROCESSED - ' W-EMPLOYEES-PROCESSED
+           DISPLAY 'EBUD05 EMPLOYEES REJECTED   - ' W-EMPLOYEES-REJECTED
+
+      *    REACHING B900 MEANS EMPLOYEE-BIRTHDATE-FILE WAS READ TO EOF
+      *    WITHOUT THE JOB ABENDING - I.E. THIS SWEEP RAN TO COMPLETION
+      *    RATHER THAN NEEDING A RESTART.  CLEAR THE CONTROL RECORD SO
+      *    NEXT PERIOD'S FRESH EMPLOYEE-BIRTHDATE-FILE DOES NOT START
+      *    IN SKIP-TO-RESTART MODE AGAINST THIS RUN'S LAST EMPLOYEE ID.
+      *    A RUN THAT ABENDS PARTWAY THROUGH NEVER REACHES THIS POINT,
+      *    SO THE CONTROL RECORD IS LEFT INTACT AND THE NEXT RESTART
+      *    STILL FINDS A LAST-EMPLOYEE-ID TO SKIP PAST.
+           MOVE SPACES TO RC-LAST-EMPLOYEE-ID
+           REWRITE RESTART-CONTROL-RECORD
+
+           CLOSE EMPLOYEE-BIRTHDATE-FILE
+           CLOSE RETIREMENT-OUTPUT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           CLOSE RESTART-CONTROL-FILE
+           .
+       END-OF-SECTION.
+           EXIT.
